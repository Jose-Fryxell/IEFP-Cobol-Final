@@ -7,41 +7,57 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL FIC-CLIENTES ASSIGN "CLIENTES.TXT"
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS CLIENTE-COD
            ALTERNATE RECORD KEY IS NIF
            FILE STATUS IS FS.
 
            SELECT OPTIONAL FIC-LIVROS ASSIGN "LIVROS.TXT"
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS LIVRO-COD
            FILE STATUS IS FS.
 
            SELECT OPTIONAL FIC-TEMAS ASSIGN "TEMAS.TXT"
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS TEMA-COD
            FILE STATUS IS FS.
 
            SELECT OPTIONAL FIC-AUTORES ASSIGN "AUTORES.TXT"
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS AUTOR-COD
            FILE STATUS IS FS.
 
            SELECT OPTIONAL FIC-ALUGUERES ASSIGN "ALUGUERES.TXT"
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS ALUGUER-COD
            FILE STATUS IS FS.
 
+           SELECT OPTIONAL FIC-ESPERA ASSIGN "ESPERA.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESPERA-COD
+           ALTERNATE RECORD KEY IS ESPERA-LIVRO-COD WITH DUPLICATES
+           FILE STATUS IS FS.
+
            SELECT OPTIONAL IND-ALUGADOS ASSIGN "ALUGADOS.TXT"
-           ORGANISATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT OPTIONAL IND-TODOS ASSIGN "TUDO.TXT"
-           ORGANISATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL FIC-MULTAS ASSIGN "MULTAS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL IND-CSV ASSIGN "EXPORT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL FIC-AUDITORIA ASSIGN "AUDITORIA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -65,6 +81,7 @@
            05 TITULO                          PIC X(30).
            05 LIVRO-TEMA-COD                  PIC 9(5) BLANK WHEN ZEROS.
            05 LIVRO-AUTOR-COD                 PIC 9(5) BLANK WHEN ZEROS.
+           05 NUM-EXEMPLARES                  PIC 9(3).
       ******************************************************************
        FD FIC-TEMAS.
        01 REGISTO-TEMAS.
@@ -85,6 +102,12 @@
                10 MES-ALUGUER                 PIC 99.
                10 FILLER                      PIC X    VALUE "-".
                10 DIA-ALUGUER                 PIC 99.
+           05 DATA-PREVISTA.
+               10 ANO-PREVISTA                PIC 9999.
+               10 FILLER                      PIC X    VALUE "-".
+               10 MES-PREVISTA                PIC 99.
+               10 FILLER                      PIC X    VALUE "-".
+               10 DIA-PREVISTA                PIC 99.
            05 DATA-ENTREGA.
                10 ANO-ENTREGA                 PIC 9999.
                10 FILLER                      PIC X    VALUE "-".
@@ -94,6 +117,18 @@
            05 ALUGUER-LIVRO-COD               PIC 9(5) BLANK WHEN ZEROS.
            05 ALUGUER-CLIENTE-COD             PIC 9(5) BLANK WHEN ZEROS.
            05 SITUACAO                        PIC X.
+      ******************************************************************
+       FD FIC-ESPERA.
+       01 REGISTO-ESPERA.
+           05 ESPERA-COD                      PIC 9(5) BLANK WHEN ZEROS.
+           05 ESPERA-LIVRO-COD                PIC 9(5) BLANK WHEN ZEROS.
+           05 ESPERA-CLIENTE-COD              PIC 9(5) BLANK WHEN ZEROS.
+           05 DATA-ESPERA.
+               10 ANO-ESPERA                  PIC 9999.
+               10 FILLER                      PIC X    VALUE "-".
+               10 MES-ESPERA                  PIC 99.
+               10 FILLER                      PIC X    VALUE "-".
+               10 DIA-ESPERA                  PIC 99.
       ******************************************************************
        FD IND-TODOS.
        01 REGISTO-TODOS-CLIENTE.
@@ -183,6 +218,44 @@
                10 IND-ALUGADOS-DIA-ENTREGA    PIC 99.
            05 T25                             PIC X(13).
            05 IND-ALUGADOS-SITUACAO           PIC X.
+      ******************************************************************
+       FD FIC-MULTAS.
+       01 REGISTO-MULTAS.
+           05 TM1                             PIC X(6).
+           05 MULTA-ALUGUER-COD               PIC 9(5).
+           05 TM2                             PIC X(9).
+           05 MULTA-CLIENTE-COD               PIC 9(5).
+           05 TM3                             PIC X(9).
+           05 MULTA-LIVRO-COD                 PIC 9(5).
+           05 TM4                             PIC X(17).
+           05 MULTA-DATA-PREVISTA.
+               10 MULTA-ANO-PREVISTA          PIC 9999.
+               10 FILLER                      PIC X VALUE "-".
+               10 MULTA-MES-PREVISTA          PIC 99.
+               10 FILLER                      PIC X VALUE "-".
+               10 MULTA-DIA-PREVISTA          PIC 99.
+           05 TM5                             PIC X(14).
+           05 MULTA-DATA-ENTREGA.
+               10 MULTA-ANO-ENTREGA           PIC 9999.
+               10 FILLER                      PIC X VALUE "-".
+               10 MULTA-MES-ENTREGA           PIC 99.
+               10 FILLER                      PIC X VALUE "-".
+               10 MULTA-DIA-ENTREGA           PIC 99.
+           05 TM6                             PIC X(14).
+           05 MULTA-DIAS-ATRASO               PIC 9(3).
+           05 TM7                             PIC X(10).
+           05 MULTA-VALOR.
+               10 MULTA-VALOR-EUROS           PIC 9(5).
+               10 FILLER                      PIC X VALUE ",".
+               10 MULTA-VALOR-CENTIMOS        PIC 99.
+      ******************************************************************
+       FD IND-CSV.
+       01 REGISTO-CSV.
+           05 LINHA-CSV                       PIC X(200).
+      ******************************************************************
+       FD FIC-AUDITORIA.
+       01 REGISTO-AUDITORIA.
+           05 LINHA-AUDITORIA                 PIC X(100).
       ******************************************************************
        WORKING-STORAGE SECTION.
        77 FS                                  PIC XX.
@@ -209,6 +282,62 @@
        77 LINHA                               PIC 99  VALUE 4.
        77 PAGINA                              PIC 99  VALUE 1.
        77 NIF-TEMP                            PIC 9(9).
+      ******************************************************************
+       77 PRAZO-ALUGUER-DIAS                  PIC 999    VALUE 015.
+       77 TAXA-MULTA-DIA                      PIC 9(3)V99 VALUE 000.50.
+       77 DATA-JULIANA                        PIC 9(8)   VALUE 0.
+       77 RESTO-DATA                          PIC 9(8)   VALUE 0.
+       77 JULIANO-PREVISTA                    PIC 9(8)   VALUE 0.
+       77 JULIANO-ENTREGA                     PIC 9(8)   VALUE 0.
+       77 DIAS-ATRASO                         PIC 9(3)   VALUE 0.
+       77 VALOR-MULTA                         PIC 9(5)V99 VALUE 0.
+       77 VALOR-MULTA-CENTAVOS                PIC 9(7)   VALUE 0.
+       77 REFERENCIADO                        PIC X      VALUE "N".
+       77 NUM-ALUGUERES-ATIVOS                PIC 9(3)   VALUE 0.
+       77 NUM-ALUGUERES-CLIENTE               PIC 9(3)   VALUE 0.
+       77 LIMITE-ALUGUERES-CLIENTE            PIC 9(3)   VALUE 003.
+       77 ALUGUER-REGISTO-TEMP                PIC X(46)  VALUE SPACES.
+       77 ALUGUER-LIVRO-COD-ANTIGO            PIC 9(5)   VALUE 0.
+       77 ALUGUER-CLIENTE-COD-ANTIGO          PIC 9(5)   VALUE 0.
+       77 SITUACAO-ANTIGA                     PIC X      VALUE SPACES.
+       77 MODO-PESQUISA                       PIC 9      VALUE 0.
+       77 TEXTO-PESQUISA                      PIC X(30)  VALUE SPACES.
+       77 LEN-PESQUISA                        PIC 99     VALUE 0.
+       77 POS-PESQUISA                        PIC 99     VALUE 0.
+       77 ENCONTRADO                          PIC X      VALUE "N".
+       77 COD-PESQUISA                        PIC 9(5)   VALUE 0.
+       77 CSV-CAMPO-ORIGEM                    PIC X(30)  VALUE SPACES.
+       77 CSV-CAMPO-CITADO                    PIC X(64)  VALUE SPACES.
+       77 CSV-LEN-ORIGEM                      PIC 99     VALUE 0.
+       77 CSV-POS-ORIGEM                      PIC 99     VALUE 0.
+       77 CSV-POS-CITADO                      PIC 99     VALUE 0.
+      ******************************************************************
+       77 NUM-TABELA-LIVROS                   PIC 9(3)   VALUE 0.
+       77 NUM-TABELA-CLIENTES                 PIC 9(3)   VALUE 0.
+       77 SUB-LIVRO                           PIC 9(3)   VALUE 0.
+       77 SUB-CLIENTE                         PIC 9(3)   VALUE 0.
+       77 SUB-MAX                             PIC 9(3)   VALUE 0.
+       77 CONTADOR-MAX                        PIC 9(5)   VALUE 0.
+       77 TOP-N                               PIC 9      VALUE 0.
+       01 TABELA-LIVROS.
+           05 TABELA-LIVROS-ITEM OCCURS 200 TIMES.
+               10 TL-LIVRO-COD                PIC 9(5).
+               10 TL-CONTADOR                 PIC 9(5).
+       01 TABELA-CLIENTES.
+           05 TABELA-CLIENTES-ITEM OCCURS 200 TIMES.
+               10 TC-CLIENTE-COD              PIC 9(5).
+               10 TC-CONTADOR                 PIC 9(5).
+      ******************************************************************
+       77 AUDITORIA-FICHEIRO                  PIC X(10)  VALUE SPACES.
+       77 AUDITORIA-OPERACAO                  PIC X(8)   VALUE SPACES.
+       77 AUDITORIA-CHAVE                     PIC 9(5)   VALUE 0.
+      ******************************************************************
+       77 ESPERA-ENCONTRADA                   PIC X      VALUE "N".
+       77 LIVRO-DISPONIVEL                    PIC X      VALUE "N".
+      ******************************************************************
+       77 NUM-ARGUMENTOS                      PIC 9      VALUE 0.
+       77 PARAMETRO-BATCH                     PIC X(10)  VALUE SPACES.
+       77 MODO-BATCH-ATIVO                    PIC X      VALUE "N".
       ******************************************************************
        PROCEDURE DIVISION.
        INICIO.
@@ -223,16 +352,61 @@
            OPEN I-O FIC-TEMAS.
            OPEN I-O FIC-AUTORES.
            OPEN I-O FIC-ALUGUERES.
+           OPEN I-O FIC-ESPERA.
+
+      ****** VERIFICAR PARAMETROS DE EXECUCAO EM LOTE ******************
+           ACCEPT NUM-ARGUMENTOS FROM ARGUMENT-NUMBER.
+           IF NUM-ARGUMENTOS > 0 THEN
+               ACCEPT PARAMETRO-BATCH FROM ARGUMENT-VALUE
+               IF FUNCTION TRIM(PARAMETRO-BATCH) = "BATCH" THEN
+                   MOVE "S" TO MODO-BATCH-ATIVO
+               END-IF
+           END-IF.
 
-           PERFORM MENU-INICIAL.
+           IF (MODO-BATCH-ATIVO = "S") THEN
+               PERFORM MODO-BATCH
+           ELSE
+               PERFORM MENU-INICIAL
+           END-IF.
       ****** FECHAR FICHEIROS E FECHAR PROGRAMA ************************
            CLOSE FIC-CLIENTES.
            CLOSE FIC-LIVROS.
            CLOSE FIC-TEMAS.
            CLOSE FIC-AUTORES.
            CLOSE FIC-ALUGUERES.
+           CLOSE FIC-ESPERA.
 
            STOP RUN.
+      ****** EXECUCAO EM LOTE (PARAMETRO "BATCH") **********************
+       MODO-BATCH.
+           DISPLAY "A executar exportacao em modo automatico...".
+           PERFORM EXPORTAR-TUDO-DADOS.
+           PERFORM MULTAS-LISTAGEM-BATCH.
+           DISPLAY "Exportacao automatica concluida.".
+      ******************************************************************
+       MULTAS-LISTAGEM-BATCH.
+           MOVE "N" TO EXISTE.
+           OPEN INPUT FIC-MULTAS.
+
+           READ FIC-MULTAS
+               AT END
+                   MOVE "S" TO EXISTE
+           END-READ.
+
+           IF (EXISTE = "S") THEN
+               DISPLAY "Nao ha multas em atraso registadas."
+           ELSE
+               DISPLAY "Lista de Multas em Atraso:"
+               PERFORM UNTIL EXISTE = "S"
+                   DISPLAY REGISTO-MULTAS
+                   READ FIC-MULTAS
+                       AT END
+                           MOVE "S" TO EXISTE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE FIC-MULTAS.
       ****** MENUS *****************************************************
        BASE.
            DISPLAY "o-------------o----------------------------------" &
@@ -520,6 +694,10 @@
                        NOT INVALID KEY
                            DISPLAY "Cliente criado com sucesso!"
                            HIGHLIGHT AT 1603
+                           MOVE "CLIENTES" TO AUDITORIA-FICHEIRO
+                           MOVE "WRITE" TO AUDITORIA-OPERACAO
+                           MOVE CLIENTE-COD TO AUDITORIA-CHAVE
+                           PERFORM REGISTAR-AUDITORIA
                    END-WRITE
                END-IF
            END-IF.
@@ -534,48 +712,104 @@
            DISPLAY "Consultar Cliente" HIGHLIGHT AT 0217.
            DISPLAY "Por favor preencha o seguinte campo:" AT 0403
            HIGHLIGHT.
-           DISPLAY "Codigo de Cliente:"
+           DISPLAY "Pesquisar por Codigo (1) ou por Nome (2):"
            AT 0603 FOREGROUND-COLOR 3 HIGHLIGHT.
 
            DISPLAY "Deixe em branco para retroceder."
            AT 0803 HIGHLIGHT.
 
-           ACCEPT CLIENTE-COD AUTO HIGHLIGHT AT 0622.
-           DISPLAY CLIENTE-COD HIGHLIGHT AT 0622.
-           DISPLAY "                                " AT 0803.
+           MOVE 0 TO MODO-PESQUISA.
+           ACCEPT MODO-PESQUISA AUTO HIGHLIGHT AT 0646.
 
-           READ FIC-CLIENTES
-               INVALID KEY
-                   MOVE "N" TO EXISTE
-               NOT INVALID KEY
-                   MOVE "S" TO EXISTE
-           END-READ.
+           IF MODO-PESQUISA = 2 THEN
+               PERFORM CLIENTES-CONSULTAR-POR-NOME
+           ELSE
+               ACCEPT CLIENTE-COD AUTO HIGHLIGHT AT 0622
+               DISPLAY CLIENTE-COD HIGHLIGHT AT 0622
+               DISPLAY "                                " AT 0803
 
-           IF (EXISTE = "N") THEN
-               IF CLIENTE-COD = SPACES THEN
-                   DISPLAY "00000" AT 0622 HIGHLIGHT
+               READ FIC-CLIENTES
+                   INVALID KEY
+                       MOVE "N" TO EXISTE
+                   NOT INVALID KEY
+                       MOVE "S" TO EXISTE
+               END-READ
+
+               IF (EXISTE = "N") THEN
+                   IF CLIENTE-COD = SPACES THEN
+                       DISPLAY "00000" AT 0622 HIGHLIGHT
+                   ELSE
+                       DISPLAY "Cliente nao existe!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
+                   END-IF
                ELSE
-                   DISPLAY "Cliente nao existe!"
-                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
+                   DISPLAY "NIF:" AT 0803 FOREGROUND-COLOR 3 HIGHLIGHT
+                   DISPLAY "Nome:" AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT
+                   DISPLAY "Data de Admissao:"
+                   AT 1203 FOREGROUND-COLOR 3 HIGHLIGHT
+                   DISPLAY "Email:" AT 1403 FOREGROUND-COLOR 3 HIGHLIGHT
+                   DISPLAY CLIENTE-COD HIGHLIGHT AT 0622
+                   DISPLAY NIF HIGHLIGHT AT 0808
+                   DISPLAY NOME HIGHLIGHT AT 1009
+                   DISPLAY FUNCTION CONCATENATE(ANO-ADMISSAO, "-"
+                   MES-ADMISSAO, "-" DIA-ADMISSAO) AT 1221 HIGHLIGHT
+                   DISPLAY EMAIL AT 1410 HIGHLIGHT
                END-IF
-           ELSE
-               DISPLAY "NIF:" AT 0803 FOREGROUND-COLOR 3 HIGHLIGHT
-               DISPLAY "Nome:" AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT
-               DISPLAY "Data de Admissao:"
-               AT 1203 FOREGROUND-COLOR 3 HIGHLIGHT
-               DISPLAY "Email:" AT 1403 FOREGROUND-COLOR 3 HIGHLIGHT
-               DISPLAY CLIENTE-COD HIGHLIGHT AT 0622
-               DISPLAY NIF HIGHLIGHT AT 0808
-               DISPLAY NOME HIGHLIGHT AT 1009
-               DISPLAY FUNCTION CONCATENATE(ANO-ADMISSAO, "-"
-               MES-ADMISSAO, "-" DIA-ADMISSAO) AT 1221 HIGHLIGHT
-               DISPLAY EMAIL AT 1410 HIGHLIGHT
            END-IF.
 
            DISPLAY "Prima ENTER para continuar.         "
            HIGHLIGHT AT 0403.
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       CLIENTES-CONSULTAR-POR-NOME.
+           DISPLAY "Nome (ou parte do nome):"
+           AT 0803 FOREGROUND-COLOR 3 HIGHLIGHT.
+
+           MOVE SPACES TO TEXTO-PESQUISA.
+           ACCEPT TEXTO-PESQUISA HIGHLIGHT AT 0829.
+           MOVE FUNCTION TRIM(TEXTO-PESQUISA) TO TEXTO-PESQUISA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXTO-PESQUISA))
+           TO LEN-PESQUISA.
+
+           MOVE 6 TO LINHA.
+           MOVE "N" TO EXISTE.
+           MOVE 0 TO CLIENTE-COD.
+
+           START FIC-CLIENTES KEY > CLIENTE-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro vazio!" FOREGROUND-COLOR 4
+                   HIGHLIGHT AT 1003
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-CLIENTES NEXT RECORD
+                               NOT AT END
+                                   PERFORM VERIFICAR-NOME-CONTEM
+                                   IF ENCONTRADO = "S" THEN
+                                       MOVE "S" TO EXISTE
+                                       DISPLAY CLIENTE-COD
+                                       HIGHLIGHT LINE LINHA COL 3
+                                       DISPLAY NOME
+                                       HIGHLIGHT LINE LINHA COL 11
+                                       ADD 1 TO LINHA
+                                       IF LINHA = 19 THEN
+                                           MOVE 6 TO LINHA
+                                           DISPLAY
+                                     "Prima ENTER para continuar..."
+                                           HIGHLIGHT AT 2011
+                                           ACCEPT OMITTED AT 2055
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
+           IF (EXISTE = "N") THEN
+               DISPLAY "Nenhum cliente encontrado!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1003
+           END-IF.
       ******************************************************************
        CLIENTES-ALTERAR.
            PERFORM BASE.
@@ -763,6 +997,10 @@
                        NOT INVALID KEY
                            DISPLAY "Cliente alterado com sucesso!"
                            HIGHLIGHT AT 1603
+                           MOVE "CLIENTES" TO AUDITORIA-FICHEIRO
+                           MOVE "REWRITE" TO AUDITORIA-OPERACAO
+                           MOVE CLIENTE-COD TO AUDITORIA-CHAVE
+                           PERFORM REGISTAR-AUDITORIA
                END-REWRITE
            END-IF.
 
@@ -802,20 +1040,101 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
                END-IF
            ELSE
-               DELETE FIC-CLIENTES
-               INVALID KEY
-                   DISPLAY "Erro ao eliminar cliente! "
-                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
-               NOT INVALID KEY
-                   DISPLAY "Cliente eliminado com sucesso!"
-                   HIGHLIGHT AT 0803
-               END-DELETE
+               PERFORM VERIFICAR-REF-CLIENTE
+
+               IF (REFERENCIADO = "S") THEN
+                   DISPLAY "Cliente com alugueres associados! "
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+               ELSE
+                   DELETE FIC-CLIENTES
+                   INVALID KEY
+                       DISPLAY "Erro ao eliminar cliente! "
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
+                   NOT INVALID KEY
+                       DISPLAY "Cliente eliminado com sucesso!"
+                       HIGHLIGHT AT 0803
+                       MOVE "CLIENTES" TO AUDITORIA-FICHEIRO
+                       MOVE "DELETE" TO AUDITORIA-OPERACAO
+                       MOVE CLIENTE-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
+                   END-DELETE
+               END-IF
            END-IF.
 
            DISPLAY "Prima ENTER para continuar.         "
            HIGHLIGHT AT 0403.
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       VERIFICAR-REF-CLIENTE.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ALUGUER-CLIENTE-COD = CLIENTE-COD
+                                   THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
+           IF (REFERENCIADO = "N") THEN
+               MOVE 0 TO ESPERA-COD
+               START FIC-ESPERA KEY > ESPERA-COD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF FS <> "05" AND FS <> "23" THEN
+                           PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                               READ FIC-ESPERA NEXT RECORD
+                                   NOT AT END
+                                       IF ESPERA-CLIENTE-COD =
+                                       CLIENTE-COD THEN
+                                           MOVE "S" TO REFERENCIADO
+                                       END-IF
+                               END-READ
+                           END-PERFORM
+                       END-IF
+               END-START
+           END-IF.
+      ******************************************************************
+       VERIFICAR-NOME-CONTEM.
+           MOVE "N" TO ENCONTRADO.
+           IF LEN-PESQUISA = 0 THEN
+               MOVE "S" TO ENCONTRADO
+           ELSE
+               PERFORM VARYING POS-PESQUISA FROM 1 BY 1
+               UNTIL POS-PESQUISA > (31 - LEN-PESQUISA)
+               OR ENCONTRADO = "S"
+                   IF NOME(POS-PESQUISA:LEN-PESQUISA) =
+                   TEXTO-PESQUISA(1:LEN-PESQUISA) THEN
+                       MOVE "S" TO ENCONTRADO
+                   END-IF
+               END-PERFORM
+           END-IF.
+      ******************************************************************
+       VERIFICAR-TITULO-CONTEM.
+           MOVE "N" TO ENCONTRADO.
+           IF LEN-PESQUISA = 0 THEN
+               MOVE "S" TO ENCONTRADO
+           ELSE
+               PERFORM VARYING POS-PESQUISA FROM 1 BY 1
+               UNTIL POS-PESQUISA > (31 - LEN-PESQUISA)
+               OR ENCONTRADO = "S"
+                   IF TITULO(POS-PESQUISA:LEN-PESQUISA) =
+                   TEXTO-PESQUISA(1:LEN-PESQUISA) THEN
+                       MOVE "S" TO ENCONTRADO
+                   END-IF
+               END-PERFORM
+           END-IF.
       ******************************************************************
        CLIENTES-LISTAGEM.
            PERFORM BASE.
@@ -993,6 +1312,8 @@
                    AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT
                    DISPLAY "Codigo do Autor:"
                    AT 1203 FOREGROUND-COLOR 3 HIGHLIGHT
+                   DISPLAY "Numero de Exemplares:"
+                   AT 1403 FOREGROUND-COLOR 3 HIGHLIGHT
 
                    PERFORM WITH TEST AFTER UNTIL
                    TITULO > SPACES
@@ -1053,13 +1374,29 @@
                    END-IF
                    DISPLAY LIVRO-AUTOR-COD HIGHLIGHT AT 1220
 
+                   PERFORM WITH TEST AFTER UNTIL
+                   NUM-EXEMPLARES > 0
+                       ACCEPT NUM-EXEMPLARES AUTO HIGHLIGHT AT 1425
+                       IF NUM-EXEMPLARES = 0 THEN
+                           DISPLAY "Numero invalido! "
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 1429
+                       ELSE
+                           DISPLAY "                 " AT 1429
+                       END-IF
+                   END-PERFORM
+                   DISPLAY NUM-EXEMPLARES HIGHLIGHT AT 1425
+
                    WRITE REGISTO-LIVROS
                        INVALID KEY
                            DISPLAY "Erro ao criar livro!"
-                           FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 1603
                        NOT INVALID KEY
                            DISPLAY "Livro criado com sucesso!"
-                           HIGHLIGHT AT 1403
+                           HIGHLIGHT AT 1603
+                           MOVE "LIVROS" TO AUDITORIA-FICHEIRO
+                           MOVE "WRITE" TO AUDITORIA-OPERACAO
+                           MOVE LIVRO-COD TO AUDITORIA-CHAVE
+                           PERFORM REGISTAR-AUDITORIA
                    END-WRITE
                END-IF
            END-IF.
@@ -1076,6 +1413,216 @@
            DISPLAY "Por favor preencha o seguinte campo:" AT 0403
            HIGHLIGHT.
 
+           DISPLAY "Pesquisar por Codigo (1), Titulo (2), Tema (3)"
+           AT 0603 FOREGROUND-COLOR 3 HIGHLIGHT.
+           DISPLAY "ou Autor (4):"
+           AT 0703 FOREGROUND-COLOR 3 HIGHLIGHT.
+
+           DISPLAY "Deixe em branco para retroceder."
+           AT 0903 HIGHLIGHT.
+
+           MOVE 0 TO MODO-PESQUISA.
+           ACCEPT MODO-PESQUISA AUTO HIGHLIGHT AT 0716.
+
+           EVALUATE MODO-PESQUISA
+               WHEN 2
+                   PERFORM LIVROS-CONSULTAR-POR-TITULO
+               WHEN 3
+                   PERFORM LIVROS-CONSULTAR-POR-TEMA
+               WHEN 4
+                   PERFORM LIVROS-CONSULTAR-POR-AUTOR
+               WHEN OTHER
+                   DISPLAY "Codigo do Livro:"
+                   AT 0603 FOREGROUND-COLOR 3 HIGHLIGHT
+                   DISPLAY "                                "
+                   AT 0703
+                   DISPLAY "                                "
+                   AT 0903
+
+                   ACCEPT LIVRO-COD AUTO HIGHLIGHT AT 0620
+                   DISPLAY LIVRO-COD HIGHLIGHT AT 0620
+                   DISPLAY "                                " AT 0803
+
+                   READ FIC-LIVROS
+                       INVALID KEY
+                           MOVE "N" TO EXISTE
+                       NOT INVALID KEY
+                           MOVE "S" TO EXISTE
+                   END-READ
+
+                   IF (EXISTE = "N") THEN
+                       IF LIVRO-COD = SPACES THEN
+                           DISPLAY "00000" AT 0620 HIGHLIGHT
+                       ELSE
+                           DISPLAY "Livro nao existe!"
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 0626
+                       END-IF
+                   ELSE
+                       DISPLAY "Titulo:"
+                       AT 0803 FOREGROUND-COLOR 3 HIGHLIGHT
+                       DISPLAY "Codigo do Tema:"
+                       AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT
+                       DISPLAY "Codigo do Autor:"
+                       AT 1203 FOREGROUND-COLOR 3 HIGHLIGHT
+                       DISPLAY TITULO HIGHLIGHT AT 0811
+                       DISPLAY LIVRO-TEMA-COD HIGHLIGHT AT 1019
+                       DISPLAY LIVRO-AUTOR-COD HIGHLIGHT AT 1220
+                   END-IF
+           END-EVALUATE.
+
+           DISPLAY "Prima ENTER para continuar.         "
+           HIGHLIGHT AT 0403.
+           ACCEPT OMITTED AT 0430.
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       LIVROS-CONSULTAR-POR-TITULO.
+           DISPLAY "Titulo (ou parte do titulo):"
+           AT 0903 FOREGROUND-COLOR 3 HIGHLIGHT.
+
+           MOVE SPACES TO TEXTO-PESQUISA.
+           ACCEPT TEXTO-PESQUISA HIGHLIGHT AT 0933.
+           MOVE FUNCTION TRIM(TEXTO-PESQUISA) TO TEXTO-PESQUISA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXTO-PESQUISA))
+           TO LEN-PESQUISA.
+
+           MOVE 6 TO LINHA.
+           MOVE "N" TO EXISTE.
+           MOVE 0 TO LIVRO-COD.
+
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro vazio!" FOREGROUND-COLOR 4
+                   HIGHLIGHT AT 1103
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   PERFORM VERIFICAR-TITULO-CONTEM
+                                   IF ENCONTRADO = "S" THEN
+                                       MOVE "S" TO EXISTE
+                                       DISPLAY LIVRO-COD
+                                       HIGHLIGHT LINE LINHA COL 3
+                                       DISPLAY TITULO
+                                       HIGHLIGHT LINE LINHA COL 11
+                                       ADD 1 TO LINHA
+                                       IF LINHA = 19 THEN
+                                           MOVE 6 TO LINHA
+                                           DISPLAY
+                                    "Prima ENTER para continuar..."
+                                           HIGHLIGHT AT 2011
+                                           ACCEPT OMITTED AT 2055
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
+           IF (EXISTE = "N") THEN
+               DISPLAY "Nenhum livro encontrado!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1103
+           END-IF.
+      ******************************************************************
+       LIVROS-CONSULTAR-POR-TEMA.
+           DISPLAY "Codigo do Tema:"
+           AT 0903 FOREGROUND-COLOR 3 HIGHLIGHT.
+
+           MOVE 0 TO COD-PESQUISA.
+           ACCEPT COD-PESQUISA AUTO HIGHLIGHT AT 0919.
+
+           MOVE 6 TO LINHA.
+           MOVE "N" TO EXISTE.
+           MOVE 0 TO LIVRO-COD.
+
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro vazio!" FOREGROUND-COLOR 4
+                   HIGHLIGHT AT 1103
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   IF LIVRO-TEMA-COD = COD-PESQUISA
+                                   THEN
+                                       MOVE "S" TO EXISTE
+                                       DISPLAY LIVRO-COD
+                                       HIGHLIGHT LINE LINHA COL 3
+                                       DISPLAY TITULO
+                                       HIGHLIGHT LINE LINHA COL 11
+                                       ADD 1 TO LINHA
+                                       IF LINHA = 19 THEN
+                                           MOVE 6 TO LINHA
+                                           DISPLAY
+                                    "Prima ENTER para continuar..."
+                                           HIGHLIGHT AT 2011
+                                           ACCEPT OMITTED AT 2055
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
+           IF (EXISTE = "N") THEN
+               DISPLAY "Nenhum livro encontrado!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1103
+           END-IF.
+      ******************************************************************
+       LIVROS-CONSULTAR-POR-AUTOR.
+           DISPLAY "Codigo do Autor:"
+           AT 0903 FOREGROUND-COLOR 3 HIGHLIGHT.
+
+           MOVE 0 TO COD-PESQUISA.
+           ACCEPT COD-PESQUISA AUTO HIGHLIGHT AT 0920.
+
+           MOVE 6 TO LINHA.
+           MOVE "N" TO EXISTE.
+           MOVE 0 TO LIVRO-COD.
+
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro vazio!" FOREGROUND-COLOR 4
+                   HIGHLIGHT AT 1103
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   IF LIVRO-AUTOR-COD = COD-PESQUISA
+                                   THEN
+                                       MOVE "S" TO EXISTE
+                                       DISPLAY LIVRO-COD
+                                       HIGHLIGHT LINE LINHA COL 3
+                                       DISPLAY TITULO
+                                       HIGHLIGHT LINE LINHA COL 11
+                                       ADD 1 TO LINHA
+                                       IF LINHA = 19 THEN
+                                           MOVE 6 TO LINHA
+                                           DISPLAY
+                                    "Prima ENTER para continuar..."
+                                           HIGHLIGHT AT 2011
+                                           ACCEPT OMITTED AT 2055
+                                       END-IF
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
+           IF (EXISTE = "N") THEN
+               DISPLAY "Nenhum livro encontrado!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1103
+           END-IF.
+      ******************************************************************
+       LIVROS-ALTERAR.
+           PERFORM BASE.
+           DISPLAY "Alterar Livro" HIGHLIGHT AT 0217.
+
+           DISPLAY "Por favor preencha o seguinte campo:" AT 0403
+           HIGHLIGHT.
+
            DISPLAY "Codigo do Livro:"
            AT 0603 FOREGROUND-COLOR 3 HIGHLIGHT.
 
@@ -1101,62 +1648,16 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0626
                END-IF
            ELSE
+               DISPLAY "Por favor preencha os seguintes campos:"
+               AT 0403 HIGHLIGHT
                DISPLAY "Titulo:"
                AT 0803 FOREGROUND-COLOR 3 HIGHLIGHT
                DISPLAY "Codigo do Tema:"
                AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT
                DISPLAY "Codigo do Autor:"
                AT 1203 FOREGROUND-COLOR 3 HIGHLIGHT
-               DISPLAY TITULO HIGHLIGHT AT 0811
-               DISPLAY LIVRO-TEMA-COD HIGHLIGHT AT 1019
-               DISPLAY LIVRO-AUTOR-COD HIGHLIGHT AT 1220
-           END-IF.
-
-           DISPLAY "Prima ENTER para continuar.         "
-           HIGHLIGHT AT 0403.
-           ACCEPT OMITTED AT 0430.
-           MOVE "N" TO REPETIR-MENU.
-      ******************************************************************
-       LIVROS-ALTERAR.
-           PERFORM BASE.
-           DISPLAY "Alterar Livro" HIGHLIGHT AT 0217.
-
-           DISPLAY "Por favor preencha o seguinte campo:" AT 0403
-           HIGHLIGHT.
-
-           DISPLAY "Codigo do Livro:"
-           AT 0603 FOREGROUND-COLOR 3 HIGHLIGHT.
-
-           DISPLAY "Deixe em branco para retroceder."
-           AT 0803 HIGHLIGHT.
-
-           ACCEPT LIVRO-COD AUTO HIGHLIGHT AT 0620.
-           DISPLAY LIVRO-COD HIGHLIGHT AT 0620.
-           DISPLAY "                                " AT 0803.
-
-           READ FIC-LIVROS
-               INVALID KEY
-                   MOVE "N" TO EXISTE
-               NOT INVALID KEY
-                   MOVE "S" TO EXISTE
-           END-READ.
-
-           IF (EXISTE = "N") THEN
-               IF LIVRO-COD = SPACES THEN
-                   DISPLAY "00000" AT 0620 HIGHLIGHT
-               ELSE
-                   DISPLAY "Livro nao existe!"
-                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0626
-               END-IF
-           ELSE
-               DISPLAY "Por favor preencha os seguintes campos:"
-               AT 0403 HIGHLIGHT
-               DISPLAY "Titulo:"
-               AT 0803 FOREGROUND-COLOR 3 HIGHLIGHT
-               DISPLAY "Codigo do Tema:"
-               AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT
-               DISPLAY "Codigo do Autor:"
-               AT 1203 FOREGROUND-COLOR 3 HIGHLIGHT
+               DISPLAY "Numero de Exemplares:"
+               AT 1403 FOREGROUND-COLOR 3 HIGHLIGHT
 
                PERFORM WITH TEST AFTER UNTIL
                TITULO > SPACES
@@ -1217,13 +1718,29 @@
                END-IF
                DISPLAY LIVRO-AUTOR-COD HIGHLIGHT AT 1220
 
+               PERFORM WITH TEST AFTER UNTIL
+               NUM-EXEMPLARES > 0
+                   ACCEPT NUM-EXEMPLARES AUTO HIGHLIGHT AT 1425
+                   IF NUM-EXEMPLARES = 0 THEN
+                       DISPLAY "Numero invalido! "
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1429
+                   ELSE
+                       DISPLAY "                 " AT 1429
+                   END-IF
+               END-PERFORM
+               DISPLAY NUM-EXEMPLARES HIGHLIGHT AT 1425
+
                REWRITE REGISTO-LIVROS
                    INVALID KEY
                        DISPLAY "Erro ao alterar livro!"
-                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1603
                    NOT INVALID KEY
                        DISPLAY "Livro alterado com sucesso!"
-                       HIGHLIGHT AT 1403
+                       HIGHLIGHT AT 1603
+                       MOVE "LIVROS" TO AUDITORIA-FICHEIRO
+                       MOVE "REWRITE" TO AUDITORIA-OPERACAO
+                       MOVE LIVRO-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
                END-REWRITE
            END-IF.
 
@@ -1264,20 +1781,71 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0626
                END-IF
            ELSE
-               DELETE FIC-LIVROS
-               INVALID KEY
-                   DISPLAY "Erro ao eliminar livro! "
+               PERFORM VERIFICAR-REF-LIVRO
+
+               IF (REFERENCIADO = "S") THEN
+                   DISPLAY "Livro com alugueres associados! "
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
-               NOT INVALID KEY
-                   DISPLAY "Livro eliminado com sucesso!"
-                   HIGHLIGHT AT 0803
-               END-DELETE
+               ELSE
+                   DELETE FIC-LIVROS
+                   INVALID KEY
+                       DISPLAY "Erro ao eliminar livro! "
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+                   NOT INVALID KEY
+                       DISPLAY "Livro eliminado com sucesso!"
+                       HIGHLIGHT AT 0803
+                       MOVE "LIVROS" TO AUDITORIA-FICHEIRO
+                       MOVE "DELETE" TO AUDITORIA-OPERACAO
+                       MOVE LIVRO-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
+                   END-DELETE
+               END-IF
            END-IF.
 
            DISPLAY "Prima ENTER para continuar.         "
            HIGHLIGHT AT 0403.
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       VERIFICAR-REF-LIVRO.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ALUGUER-LIVRO-COD = LIVRO-COD
+                                   THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+
+           IF (REFERENCIADO = "N") THEN
+               MOVE 0 TO ESPERA-COD
+               START FIC-ESPERA KEY > ESPERA-COD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF FS <> "05" AND FS <> "23" THEN
+                           PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                               READ FIC-ESPERA NEXT RECORD
+                                   NOT AT END
+                                       IF ESPERA-LIVRO-COD = LIVRO-COD
+                                       THEN
+                                           MOVE "S" TO REFERENCIADO
+                                       END-IF
+                               END-READ
+                           END-PERFORM
+                       END-IF
+               END-START
+           END-IF.
       ******************************************************************
        LIVROS-LISTAGEM.
            PERFORM BASE.
@@ -1517,6 +2085,10 @@
                        NOT INVALID KEY
                            DISPLAY "Tema criado com sucesso!"
                            HIGHLIGHT AT 1003
+                           MOVE "TEMAS" TO AUDITORIA-FICHEIRO
+                           MOVE "WRITE" TO AUDITORIA-OPERACAO
+                           MOVE TEMA-COD TO AUDITORIA-CHAVE
+                           PERFORM REGISTAR-AUDITORIA
                    END-WRITE
                END-IF
            END-IF.
@@ -1622,6 +2194,10 @@
                    NOT INVALID KEY
                        DISPLAY "Tema alterado com sucesso!"
                        HIGHLIGHT AT 1003
+                       MOVE "TEMAS" TO AUDITORIA-FICHEIRO
+                       MOVE "REWRITE" TO AUDITORIA-OPERACAO
+                       MOVE TEMA-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
                END-REWRITE
            END-IF.
 
@@ -1661,20 +2237,50 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0625
                END-IF
            ELSE
-               DELETE FIC-TEMAS
-               INVALID KEY
-                   DISPLAY "Erro ao eliminar tema!"
+               PERFORM VERIFICAR-REF-TEMA
+
+               IF (REFERENCIADO = "S") THEN
+                   DISPLAY "Tema associado a livros existentes! "
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
-               NOT INVALID KEY
-                   DISPLAY "Tema eliminado com sucesso!"
-                   HIGHLIGHT AT 0803
-               END-DELETE
+               ELSE
+                   DELETE FIC-TEMAS
+                   INVALID KEY
+                       DISPLAY "Erro ao eliminar tema!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+                   NOT INVALID KEY
+                       DISPLAY "Tema eliminado com sucesso!"
+                       HIGHLIGHT AT 0803
+                       MOVE "TEMAS" TO AUDITORIA-FICHEIRO
+                       MOVE "DELETE" TO AUDITORIA-OPERACAO
+                       MOVE TEMA-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
+                   END-DELETE
+               END-IF
            END-IF.
 
            DISPLAY "Prima ENTER para continuar.         "
            HIGHLIGHT AT 0403.
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       VERIFICAR-REF-TEMA.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO LIVRO-COD.
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   IF LIVRO-TEMA-COD = TEMA-COD THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
       ******************************************************************
        TEMAS-LISTAGEM.
            PERFORM BASE.
@@ -1848,6 +2454,10 @@
                        NOT INVALID KEY
                            DISPLAY "Autor criado com sucesso!"
                            HIGHLIGHT AT 1003
+                           MOVE "AUTORES" TO AUDITORIA-FICHEIRO
+                           MOVE "WRITE" TO AUDITORIA-OPERACAO
+                           MOVE AUTOR-COD TO AUDITORIA-CHAVE
+                           PERFORM REGISTAR-AUDITORIA
                    END-WRITE
                END-IF
            END-IF.
@@ -1954,6 +2564,10 @@
                    NOT INVALID KEY
                        DISPLAY "Autor alterado com sucesso!"
                        HIGHLIGHT AT 1003
+                       MOVE "AUTORES" TO AUDITORIA-FICHEIRO
+                       MOVE "REWRITE" TO AUDITORIA-OPERACAO
+                       MOVE AUTOR-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
                END-REWRITE
            END-IF.
 
@@ -1994,20 +2608,50 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0626
                END-IF
            ELSE
-               DELETE FIC-AUTORES
-               INVALID KEY
-                   DISPLAY "Erro ao eliminar autor!"
+               PERFORM VERIFICAR-REF-AUTOR
+
+               IF (REFERENCIADO = "S") THEN
+                   DISPLAY "Autor associado a livros existentes! "
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
-               NOT INVALID KEY
-                   DISPLAY "Autor eliminado com sucesso!"
-                   HIGHLIGHT AT 0803
-               END-DELETE
+               ELSE
+                   DELETE FIC-AUTORES
+                   INVALID KEY
+                       DISPLAY "Erro ao eliminar autor!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+                   NOT INVALID KEY
+                       DISPLAY "Autor eliminado com sucesso!"
+                       HIGHLIGHT AT 0803
+                       MOVE "AUTORES" TO AUDITORIA-FICHEIRO
+                       MOVE "DELETE" TO AUDITORIA-OPERACAO
+                       MOVE AUTOR-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
+                   END-DELETE
+               END-IF
            END-IF.
 
            DISPLAY "Prima ENTER para continuar.         "
            HIGHLIGHT AT 0403.
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       VERIFICAR-REF-AUTOR.
+           MOVE "N" TO REFERENCIADO.
+           MOVE 0 TO LIVRO-COD.
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10" OR REFERENCIADO = "S"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   IF LIVRO-AUTOR-COD = AUTOR-COD THEN
+                                       MOVE "S" TO REFERENCIADO
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
       ******************************************************************
        AUTORES-LISTAGEM.
            PERFORM BASE.
@@ -2104,11 +2748,13 @@
                DISPLAY "Eliminar ---------- 4" HIGHLIGHT AT 1044
                DISPLAY "Listagem ---------- 5" HIGHLIGHT AT 1144
                DISPLAY "Devolver ---------- 6" HIGHLIGHT AT 1244
-               DISPLAY "Menu Inicial ------ 9" HIGHLIGHT AT 1444
-               DISPLAY "[ ]"                   HIGHLIGHT AT 1653
+               DISPLAY "Multas em Atraso -- 7" HIGHLIGHT AT 1344
+               DISPLAY "Lista de Espera --- 8" HIGHLIGHT AT 1444
+               DISPLAY "Menu Inicial ------ 9" HIGHLIGHT AT 1544
+               DISPLAY "[ ]"                   HIGHLIGHT AT 1753
                MOVE "S" TO REPETIR-MENU
                PERFORM UNTIL REPETIR-MENU = "N"
-                   ACCEPT ESCOLHA AT 1654 AUTO
+                   ACCEPT ESCOLHA AT 1754 AUTO
                    EVALUATE ESCOLHA
                        WHEN 1 PERFORM ALUGUERES-NOVO
                        WHEN 2 PERFORM ALUGUERES-CONSULTAR
@@ -2116,11 +2762,13 @@
                        WHEN 4 PERFORM ALUGUERES-ELIMINAR
                        WHEN 5 PERFORM ALUGUERES-LISTAGEM
                        WHEN 6 PERFORM ALUGUERES-DEVOLVER
+                       WHEN 7 PERFORM ALUGUERES-LISTAGEM-MULTAS
+                       WHEN 8 PERFORM MENU-ESPERA
                        WHEN 9
                            MOVE "S" TO SAIR
                            MOVE "N" TO REPETIR-MENU
                        WHEN OTHER
-                           DISPLAY "Escolha invalida!" AT 1846
+                           DISPLAY "Escolha invalida!" AT 1946
                            FOREGROUND-COLOR 4 HIGHLIGHT
                            MOVE "S" TO REPETIR-MENU
                    END-EVALUATE
@@ -2328,14 +2976,38 @@
                    MOVE 0 TO DIA-ENTREGA
                    MOVE "A" TO SITUACAO
 
-                   WRITE REGISTO-ALUGUER
-                       INVALID KEY
-                           DISPLAY "Erro ao criar aluguer!"
+                   MOVE REGISTO-ALUGUER TO ALUGUER-REGISTO-TEMP
+                   PERFORM CONTAR-ALUGUERES-LIVRO
+                   PERFORM CONTAR-ALUGUERES-CLIENTE
+                   MOVE ALUGUER-REGISTO-TEMP TO REGISTO-ALUGUER
+
+                   IF NUM-ALUGUERES-ATIVOS >= NUM-EXEMPLARES THEN
+                       DISPLAY "Nao ha exemplares disponiveis!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                   ELSE
+                       IF NUM-ALUGUERES-CLIENTE >=
+                       LIMITE-ALUGUERES-CLIENTE THEN
+                           DISPLAY "Cliente atingiu o limite de" &
+                           " alugueres em curso!"
                            FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
-                       NOT INVALID KEY
-                           DISPLAY "Aluguer criado com sucesso!"
-                           HIGHLIGHT AT 1403
-                   END-WRITE
+                       ELSE
+                           PERFORM CALCULAR-DATA-PREVISTA
+
+                           WRITE REGISTO-ALUGUER
+                               INVALID KEY
+                                   DISPLAY "Erro ao criar aluguer!"
+                                   FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                               NOT INVALID KEY
+                                   DISPLAY "Aluguer criado com sucesso!"
+                                   HIGHLIGHT AT 1403
+                                   MOVE "ALUGUERES" TO
+                                   AUDITORIA-FICHEIRO
+                                   MOVE "WRITE" TO AUDITORIA-OPERACAO
+                                   MOVE ALUGUER-COD TO AUDITORIA-CHAVE
+                                   PERFORM REGISTAR-AUDITORIA
+                           END-WRITE
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
@@ -2343,6 +3015,46 @@
            HIGHLIGHT AT 0403.
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       CONTAR-ALUGUERES-LIVRO.
+           MOVE 0 TO NUM-ALUGUERES-ATIVOS.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ALUGUER-LIVRO-COD = LIVRO-COD
+                                   AND SITUACAO = "A" THEN
+                                       ADD 1 TO NUM-ALUGUERES-ATIVOS
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+      ******************************************************************
+       CONTAR-ALUGUERES-CLIENTE.
+           MOVE 0 TO NUM-ALUGUERES-CLIENTE.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   IF ALUGUER-CLIENTE-COD = CLIENTE-COD
+                                   AND SITUACAO = "A" THEN
+                                       ADD 1 TO NUM-ALUGUERES-CLIENTE
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
       ******************************************************************
        ALUGUERES-CONSULTAR.
            PERFORM BASE.
@@ -2464,6 +3176,10 @@
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
                END-IF
            ELSE
+               MOVE ALUGUER-LIVRO-COD TO ALUGUER-LIVRO-COD-ANTIGO
+               MOVE ALUGUER-CLIENTE-COD TO ALUGUER-CLIENTE-COD-ANTIGO
+               MOVE SITUACAO TO SITUACAO-ANTIGA
+
                DISPLAY "Por favor preencha os seguintes campos:"
                AT 0403 HIGHLIGHT
                DISPLAY "Codigo de Cliente:"
@@ -2639,15 +3355,46 @@
                END-IF
 
                MOVE "A" TO SITUACAO
+               PERFORM CALCULAR-DATA-PREVISTA
 
-               REWRITE REGISTO-ALUGUER
-                   INVALID KEY
-                       DISPLAY "Erro ao alterar aluguer!"
+               MOVE REGISTO-ALUGUER TO ALUGUER-REGISTO-TEMP
+               PERFORM CONTAR-ALUGUERES-LIVRO
+               PERFORM CONTAR-ALUGUERES-CLIENTE
+               MOVE ALUGUER-REGISTO-TEMP TO REGISTO-ALUGUER
+
+               IF SITUACAO-ANTIGA = "A" AND
+               ALUGUER-LIVRO-COD-ANTIGO = ALUGUER-LIVRO-COD THEN
+                   SUBTRACT 1 FROM NUM-ALUGUERES-ATIVOS
+               END-IF
+               IF SITUACAO-ANTIGA = "A" AND
+               ALUGUER-CLIENTE-COD-ANTIGO = ALUGUER-CLIENTE-COD THEN
+                   SUBTRACT 1 FROM NUM-ALUGUERES-CLIENTE
+               END-IF
+
+               IF NUM-ALUGUERES-ATIVOS >= NUM-EXEMPLARES THEN
+                   DISPLAY "Nao ha exemplares disponiveis!"
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+               ELSE
+                   IF NUM-ALUGUERES-CLIENTE >=
+                   LIMITE-ALUGUERES-CLIENTE THEN
+                       DISPLAY "Cliente atingiu o limite de" &
+                       " alugueres em curso!"
                        FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
-                   NOT INVALID KEY
-                       DISPLAY "Aluguer alterado com sucesso!"
-                       HIGHLIGHT AT 1403
-               END-REWRITE
+                   ELSE
+                       REWRITE REGISTO-ALUGUER
+                           INVALID KEY
+                               DISPLAY "Erro ao alterar aluguer!"
+                               FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                           NOT INVALID KEY
+                               DISPLAY "Aluguer alterado com sucesso!"
+                               HIGHLIGHT AT 1403
+                               MOVE "ALUGUERES" TO AUDITORIA-FICHEIRO
+                               MOVE "REWRITE" TO AUDITORIA-OPERACAO
+                               MOVE ALUGUER-COD TO AUDITORIA-CHAVE
+                               PERFORM REGISTAR-AUDITORIA
+                       END-REWRITE
+                   END-IF
+               END-IF
            END-IF.
 
            DISPLAY "Prima ENTER para continuar.            "
@@ -2694,6 +3441,10 @@
                    NOT INVALID KEY
                        DISPLAY "Aluguer eliminado com sucesso!"
                        HIGHLIGHT AT 0803
+                       MOVE "ALUGUERES" TO AUDITORIA-FICHEIRO
+                       MOVE "DELETE" TO AUDITORIA-OPERACAO
+                       MOVE ALUGUER-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
                END-DELETE
            END-IF.
 
@@ -2859,6 +3610,88 @@
 
            MOVE "N" TO REPETIR-MENU.
       ******************************************************************
+       ALUGUERES-LISTAGEM-MULTAS.
+           PERFORM BASE.
+           DISPLAY "Multas em Atraso" HIGHLIGHT AT 0217.
+
+           DISPLAY "o-----------------------------" &
+           "---------------------------------o"
+           AT 0301 FOREGROUND-COLOR 3.
+
+           PERFORM VARYING CONTADOR FROM 4 BY 1 UNTIL CONTADOR > 18
+           DISPLAY "|                              " &
+           "                                  |"
+           LINE CONTADOR FOREGROUND-COLOR 3
+           END-PERFORM.
+
+           DISPLAY "Lista de Clientes e Livros com Entregas em Atraso"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 0403.
+
+           DISPLAY "o-----------------------------" &
+           "---------------------------------o"
+           AT 0501 FOREGROUND-COLOR 3.
+           DISPLAY "o-----------------------------" &
+           "---------------------------------o"
+           AT 1901 FOREGROUND-COLOR 3.
+
+           MOVE 1 TO PAGINA.
+           MOVE 6 TO LINHA.
+           MOVE "N" TO EXISTE.
+
+           OPEN INPUT FIC-MULTAS.
+
+           READ FIC-MULTAS
+               AT END
+                   MOVE "S" TO EXISTE
+           END-READ.
+
+           IF (EXISTE = "S") THEN
+               DISPLAY "Nao ha multas registadas! Prima ENTER."
+               HIGHLIGHT AT 2011
+               DISPLAY "00" HIGHLIGHT AT 2006
+               ACCEPT OMITTED AT 2048
+           ELSE
+               PERFORM UNTIL EXISTE = "S"
+                   DISPLAY PAGINA
+                   HIGHLIGHT AT 2006
+
+                   DISPLAY REGISTO-MULTAS
+                   HIGHLIGHT LINE LINHA COL 3
+
+                   ADD 1 TO LINHA
+                   IF LINHA = 19 THEN
+                       MOVE 6 TO LINHA
+                       DISPLAY
+                       "Prima ENTER para mostrar a proxima pagina."
+                       HIGHLIGHT AT 2011
+                       ACCEPT OMITTED AT 2053
+                       ADD 1 TO PAGINA
+                       PERFORM VARYING CONTADOR FROM 6 BY 1
+                       UNTIL CONTADOR > 18
+                           DISPLAY "|                              " &
+                           "                                  |"
+                           LINE CONTADOR FOREGROUND-COLOR 3
+                       END-PERFORM
+                   END-IF
+
+                   READ FIC-MULTAS
+                       AT END
+                           MOVE "S" TO EXISTE
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "------------------------------------------ " &
+               "Fim da Lista" HIGHLIGHT
+               FOREGROUND-COLOR 3 LINE LINHA COL 3
+               DISPLAY "Prima ENTER para continuar.               "
+               HIGHLIGHT AT 2011
+               ACCEPT OMITTED AT 2038
+           END-IF.
+
+           CLOSE FIC-MULTAS.
+
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
        ALUGUERES-DEVOLVER.
            PERFORM BASE.
            DISPLAY "Devolver Aluguer" HIGHLIGHT AT 0217.
@@ -3019,6 +3852,8 @@
                    & "             " AT 0833
                    DISPLAY DIA-ENTREGA AT 0830 HIGHLIGHT
 
+                   PERFORM CALCULAR-MULTA
+
                    REWRITE REGISTO-ALUGUER
                        INVALID KEY
                            DISPLAY "Erro ao devolver!"
@@ -3026,7 +3861,34 @@
                        NOT INVALID KEY
                            DISPLAY "Livro devolvido com sucesso!"
                            HIGHLIGHT AT 1003
+                           MOVE "ALUGUERES" TO AUDITORIA-FICHEIRO
+                           MOVE "REWRITE" TO AUDITORIA-OPERACAO
+                           MOVE ALUGUER-COD TO AUDITORIA-CHAVE
+                           PERFORM REGISTAR-AUDITORIA
                    END-REWRITE
+
+                   IF DIAS-ATRASO > 0 THEN
+                       PERFORM REGISTAR-MULTA
+                       DISPLAY "Entrega em atraso! Dias de atraso:"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1203
+                       DISPLAY DIAS-ATRASO
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1239
+                       DISPLAY "Valor da multa (Eur):"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                       DISPLAY VALOR-MULTA
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1425
+                   END-IF
+
+                   PERFORM VERIFICAR-LISTA-ESPERA
+                   IF (ESPERA-ENCONTRADA = "S") THEN
+                       DISPLAY "Livro reservado! Proximo cliente na" &
+                       " lista de espera:"
+                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1603
+                       DISPLAY ESPERA-CLIENTE-COD
+                       HIGHLIGHT AT 1640
+                       DISPLAY NOME
+                       HIGHLIGHT AT 1646
+                   END-IF
                ELSE
                    DISPLAY "Livro ja foi devolvido!"
                    FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
@@ -3040,31 +3902,123 @@
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
       ******************************************************************
+       VERIFICAR-LISTA-ESPERA.
+           MOVE "N" TO ESPERA-ENCONTRADA.
+           MOVE ALUGUER-LIVRO-COD TO ESPERA-LIVRO-COD.
+           START FIC-ESPERA KEY IS >= ESPERA-LIVRO-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       READ FIC-ESPERA NEXT RECORD
+                           NOT AT END
+                               IF ESPERA-LIVRO-COD = ALUGUER-LIVRO-COD
+                               THEN
+                                   MOVE "S" TO ESPERA-ENCONTRADA
+                               END-IF
+                       END-READ
+                   END-IF
+           END-START.
+
+           IF (ESPERA-ENCONTRADA = "S") THEN
+               MOVE ESPERA-CLIENTE-COD TO CLIENTE-COD
+               READ FIC-CLIENTES
+                   INVALID KEY
+                       MOVE SPACES TO NOME
+               END-READ
+           END-IF.
       ******************************************************************
       ******************************************************************
-       MENU-EXPORTAR.
+      ******************************************************************
+       CALCULAR-DATA-PREVISTA.
+           COMPUTE DATA-JULIANA = ANO-ALUGUER * 10000
+                                 + MES-ALUGUER * 100
+                                 + DIA-ALUGUER.
+           COMPUTE DATA-JULIANA =
+               FUNCTION INTEGER-OF-DATE(DATA-JULIANA)
+               + PRAZO-ALUGUER-DIAS.
+           MOVE FUNCTION DATE-OF-INTEGER(DATA-JULIANA) TO DATA-JULIANA.
+           DIVIDE DATA-JULIANA BY 10000 GIVING ANO-PREVISTA
+                                        REMAINDER RESTO-DATA.
+           DIVIDE RESTO-DATA BY 100 GIVING MES-PREVISTA
+                                    REMAINDER DIA-PREVISTA.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       CALCULAR-MULTA.
+           COMPUTE DATA-JULIANA = ANO-PREVISTA * 10000
+                                 + MES-PREVISTA * 100
+                                 + DIA-PREVISTA.
+           COMPUTE JULIANO-PREVISTA =
+               FUNCTION INTEGER-OF-DATE(DATA-JULIANA).
+           COMPUTE DATA-JULIANA = ANO-ENTREGA * 10000
+                                 + MES-ENTREGA * 100
+                                 + DIA-ENTREGA.
+           COMPUTE JULIANO-ENTREGA =
+               FUNCTION INTEGER-OF-DATE(DATA-JULIANA).
+           IF JULIANO-ENTREGA > JULIANO-PREVISTA THEN
+               COMPUTE DIAS-ATRASO =
+                   JULIANO-ENTREGA - JULIANO-PREVISTA
+               COMPUTE VALOR-MULTA = DIAS-ATRASO * TAXA-MULTA-DIA
+           ELSE
+               MOVE 0 TO DIAS-ATRASO
+               MOVE 0 TO VALOR-MULTA
+           END-IF.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       REGISTAR-MULTA.
+           OPEN EXTEND FIC-MULTAS.
+           MOVE "C.Al: " TO TM1.
+           MOVE ALUGUER-COD TO MULTA-ALUGUER-COD.
+           MOVE " | C.Cl: " TO TM2.
+           MOVE ALUGUER-CLIENTE-COD TO MULTA-CLIENTE-COD.
+           MOVE " | C.Lv: " TO TM3.
+           MOVE ALUGUER-LIVRO-COD TO MULTA-LIVRO-COD.
+           MOVE " | Data Prevista: " TO TM4.
+           MOVE ANO-PREVISTA TO MULTA-ANO-PREVISTA.
+           MOVE MES-PREVISTA TO MULTA-MES-PREVISTA.
+           MOVE DIA-PREVISTA TO MULTA-DIA-PREVISTA.
+           MOVE " | Data Entrega: " TO TM5.
+           MOVE ANO-ENTREGA TO MULTA-ANO-ENTREGA.
+           MOVE MES-ENTREGA TO MULTA-MES-ENTREGA.
+           MOVE DIA-ENTREGA TO MULTA-DIA-ENTREGA.
+           MOVE " | Dias Atraso: " TO TM6.
+           MOVE DIAS-ATRASO TO MULTA-DIAS-ATRASO.
+           MOVE " | Multa Eur: " TO TM7.
+           COMPUTE VALOR-MULTA-CENTAVOS = VALOR-MULTA * 100.
+           DIVIDE VALOR-MULTA-CENTAVOS BY 100 GIVING MULTA-VALOR-EUROS
+                                        REMAINDER MULTA-VALOR-CENTIMOS.
+           WRITE REGISTO-MULTAS.
+           CLOSE FIC-MULTAS.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       MENU-ESPERA.
            PERFORM UNTIL SAIR = "S"
                PERFORM BASE
-               DISPLAY "Menu Exportar" HIGHLIGHT AT 0217
-               DISPLAY "     Exportar:     "
+               DISPLAY "Menu Lista de Espera" HIGHLIGHT AT 0217
+               DISPLAY "Gestao da Lista de Espera"
                FOREGROUND-COLOR 3 HIGHLIGHT AT 0545
                DISPLAY "o-----------------------o"
                FOREGROUND-COLOR 3 AT 0642
-               DISPLAY "Tudo -------------- 1" HIGHLIGHT AT 0744
-               DISPLAY "Alugueres --------- 2" HIGHLIGHT AT 0844
-               DISPLAY "Menu Inicial ------ 9" HIGHLIGHT AT 1044
-               DISPLAY "[ ]"                   HIGHLIGHT AT 1253
+               DISPLAY "Novo -------------- 1" HIGHLIGHT AT 0744
+               DISPLAY "Eliminar ---------- 2" HIGHLIGHT AT 0844
+               DISPLAY "Listagem ---------- 3" HIGHLIGHT AT 0944
+               DISPLAY "Menu Alugueres ---- 9" HIGHLIGHT AT 1144
+               DISPLAY "[ ]"                   HIGHLIGHT AT 1353
                MOVE "S" TO REPETIR-MENU
                PERFORM UNTIL REPETIR-MENU = "N"
-                   ACCEPT ESCOLHA AT 1254 AUTO
+                   ACCEPT ESCOLHA AT 1354 AUTO
                    EVALUATE ESCOLHA
-                       WHEN 1 PERFORM EXPORTAR-TUDO
-                       WHEN 2 PERFORM EXPORTAR-ALUGUERES
+                       WHEN 1 PERFORM ESPERA-NOVO
+                       WHEN 2 PERFORM ESPERA-ELIMINAR
+                       WHEN 3 PERFORM ESPERA-LISTAGEM
                        WHEN 9
                            MOVE "S" TO SAIR
                            MOVE "N" TO REPETIR-MENU
                        WHEN OTHER
-                           DISPLAY "Escolha invalida!" AT 1446
+                           DISPLAY "Escolha invalida!" AT 1546
                            FOREGROUND-COLOR 4 HIGHLIGHT
                            MOVE "S" TO REPETIR-MENU
                    END-EVALUATE
@@ -3073,9 +4027,312 @@
            MOVE "N" TO SAIR.
            MOVE "N" TO REPETIR-MENU.
       ******************************************************************
-       EXPORTAR-TUDO.
+       ESPERA-NOVO.
+           PERFORM BASE.
+           DISPLAY "Nova Reserva" HIGHLIGHT AT 0217.
+
+           DISPLAY "Por favor preencha o seguinte campo:" AT 0403
+           HIGHLIGHT.
+
+           DISPLAY "Codigo da Reserva:"
+           AT 0603 FOREGROUND-COLOR 3 HIGHLIGHT.
+
+           DISPLAY "Deixe em branco para retroceder."
+           AT 0803 HIGHLIGHT.
+
+           ACCEPT ESPERA-COD AUTO HIGHLIGHT AT 0622.
+           DISPLAY ESPERA-COD HIGHLIGHT AT 0622.
+           DISPLAY "                                " AT 0803.
+
+           READ FIC-ESPERA
+               INVALID KEY
+                   MOVE "N" TO EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO EXISTE
+           END-READ.
+
+           IF (EXISTE = "S") THEN
+               DISPLAY "Reserva ja existe!"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
+           ELSE
+               IF ESPERA-COD = SPACES THEN
+                   DISPLAY "00000" AT 0622 HIGHLIGHT
+               ELSE
+                   DISPLAY "Por favor preencha os seguintes campos:"
+                   AT 0403 HIGHLIGHT
+                   DISPLAY "Codigo do Livro:"
+                   AT 0803 FOREGROUND-COLOR 3 HIGHLIGHT
+                   DISPLAY "Codigo de Cliente:"
+                   AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT
+
+                   PERFORM WITH TEST AFTER UNTIL
+                   ESPERA-LIVRO-COD > SPACES
+                       ACCEPT ESPERA-LIVRO-COD AUTO HIGHLIGHT AT 0820
+                       IF ESPERA-LIVRO-COD = SPACES THEN
+                           DISPLAY "Livro invalido! "
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 0826
+                       ELSE
+                           DISPLAY "                " AT 0826
+                       END-IF
+                   END-PERFORM
+                   MOVE "N" TO LIVRO-DISPONIVEL
+                   MOVE ESPERA-LIVRO-COD TO LIVRO-COD
+                   READ FIC-LIVROS KEY LIVRO-COD
+                       INVALID KEY
+                           MOVE "N" TO EXISTE
+                       NOT INVALID KEY
+                           MOVE "S" TO EXISTE
+                   END-READ
+                   IF (EXISTE = "N") THEN
+                       DISPLAY "Livro nao existe! Por favor" &
+                       " atualize a base de dados!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0826
+                   ELSE
+                       PERFORM CONTAR-ALUGUERES-LIVRO
+                       IF NUM-ALUGUERES-ATIVOS < NUM-EXEMPLARES THEN
+                           DISPLAY "Ha exemplares disponiveis! " &
+                           "Reserva desnecessaria."
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 0826
+                           MOVE "S" TO LIVRO-DISPONIVEL
+                       END-IF
+                   END-IF
+                   DISPLAY ESPERA-LIVRO-COD HIGHLIGHT AT 0820
+
+                   PERFORM WITH TEST AFTER UNTIL
+                   ESPERA-CLIENTE-COD > SPACES
+                       ACCEPT ESPERA-CLIENTE-COD AUTO HIGHLIGHT AT 1022
+                       IF ESPERA-CLIENTE-COD = SPACES THEN
+                           DISPLAY "Cliente invalido! "
+                           FOREGROUND-COLOR 4 HIGHLIGHT AT 1028
+                       ELSE
+                           DISPLAY "                  " AT 1028
+                       END-IF
+                   END-PERFORM
+                   MOVE ESPERA-CLIENTE-COD TO CLIENTE-COD
+                   READ FIC-CLIENTES KEY CLIENTE-COD
+                       INVALID KEY
+                           MOVE "N" TO EXISTE
+                       NOT INVALID KEY
+                           MOVE "S" TO EXISTE
+                   END-READ
+                   IF (EXISTE = "N") THEN
+                       DISPLAY "Cliente nao existe! Por favor" &
+                       " atualize a base de dados!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1028
+                   END-IF
+                   DISPLAY ESPERA-CLIENTE-COD HIGHLIGHT AT 1022
+
+                   IF (EXISTE = "N") OR (LIVRO-DISPONIVEL = "S") THEN
+                       DISPLAY "Reserva nao criada!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                   ELSE
+                       MOVE ANO-SISTEMA TO ANO-ESPERA
+                       MOVE MES-SISTEMA TO MES-ESPERA
+                       MOVE DIA-SISTEMA TO DIA-ESPERA
+
+                       WRITE REGISTO-ESPERA
+                           INVALID KEY
+                               DISPLAY "Erro ao criar reserva!"
+                               FOREGROUND-COLOR 4 HIGHLIGHT AT 1403
+                           NOT INVALID KEY
+                               DISPLAY "Reserva criada com sucesso!"
+                               HIGHLIGHT AT 1403
+                               MOVE "ESPERA" TO AUDITORIA-FICHEIRO
+                               MOVE "WRITE" TO AUDITORIA-OPERACAO
+                               MOVE ESPERA-COD TO AUDITORIA-CHAVE
+                               PERFORM REGISTAR-AUDITORIA
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-IF.
+
+           DISPLAY "Prima ENTER para continuar.            "
+           HIGHLIGHT AT 0403.
+           ACCEPT OMITTED AT 0430.
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       ESPERA-ELIMINAR.
+           PERFORM BASE.
+           DISPLAY "Eliminar Reserva" HIGHLIGHT AT 0217.
+
+           DISPLAY "Por favor preencha o seguinte campo:" AT 0403
+           HIGHLIGHT.
+           DISPLAY "Codigo da Reserva:"
+           AT 0603 FOREGROUND-COLOR 3 HIGHLIGHT.
+
+           DISPLAY "Deixe em branco para retroceder."
+           AT 0803 HIGHLIGHT.
+
+           ACCEPT ESPERA-COD AUTO HIGHLIGHT AT 0622.
+           DISPLAY ESPERA-COD HIGHLIGHT AT 0622.
+           DISPLAY "                                " AT 0803.
+
+           READ FIC-ESPERA
+               INVALID KEY
+                   MOVE "N" TO EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO EXISTE
+           END-READ.
+
+           IF (EXISTE = "N") THEN
+               IF ESPERA-COD = SPACES THEN
+                   DISPLAY "00000" HIGHLIGHT AT 0622
+               ELSE
+                   DISPLAY "Reserva nao existe!"
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0628
+               END-IF
+           ELSE
+               DELETE FIC-ESPERA
+                   INVALID KEY
+                       DISPLAY "Erro ao eliminar reserva!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT AT 0803
+                   NOT INVALID KEY
+                       DISPLAY "Reserva eliminada com sucesso!"
+                       HIGHLIGHT AT 0803
+                       MOVE "ESPERA" TO AUDITORIA-FICHEIRO
+                       MOVE "DELETE" TO AUDITORIA-OPERACAO
+                       MOVE ESPERA-COD TO AUDITORIA-CHAVE
+                       PERFORM REGISTAR-AUDITORIA
+               END-DELETE
+           END-IF.
+
+           DISPLAY "Prima ENTER para continuar.         "
+           HIGHLIGHT AT 0403.
+           ACCEPT OMITTED AT 0430.
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       ESPERA-LISTAGEM.
+           PERFORM BASE.
+           DISPLAY "Listagem da Lista de Espera" HIGHLIGHT AT 0217.
+
+           DISPLAY "o-------o-----o-----o---------------------------" &
+           "--------------------------------------o------------------o"
+           AT 0301 FOREGROUND-COLOR 3.
+
+           PERFORM VARYING CONTADOR FROM 4 BY 1 UNTIL CONTADOR > 18
+           DISPLAY "|       |                                        " &
+           "                                                         |"
+           LINE CONTADOR FOREGROUND-COLOR 3
+           END-PERFORM.
+
+           DISPLAY "C.Rs." FOREGROUND-COLOR 3 HIGHLIGHT AT 0403.
+           DISPLAY "C.Lv." FOREGROUND-COLOR 3 HIGHLIGHT AT 0411.
+           DISPLAY "C.Cl." FOREGROUND-COLOR 3 HIGHLIGHT AT 0419.
+           DISPLAY "Data" FOREGROUND-COLOR 3 HIGHLIGHT AT 0427.
+           DISPLAY "P." FOREGROUND-COLOR 3 HIGHLIGHT AT 2003.
+           DISPLAY "|" FOREGROUND-COLOR 3 AT 2009.
+           DISPLAY "o" FOREGROUND-COLOR 3 AT 2109.
+
+           DISPLAY "o-------o----------------------------------------" &
+           "---------------------------------------------------------o"
+           AT 0501 FOREGROUND-COLOR 3.
+           DISPLAY "o-------o----------------------------------------" &
+           "---------------------------------------------------------o"
+           AT 1901 FOREGROUND-COLOR 3.
+
+           MOVE 1 TO PAGINA.
+           MOVE 0 TO ESPERA-COD.
+           START FIC-ESPERA KEY > ESPERA-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro vazio! Prima ENTER para continuar."
+                   HIGHLIGHT AT 2011
+                   DISPLAY "00" HIGHLIGHT AT 2006
+                   ACCEPT OMITTED AT 2054
+               NOT INVALID KEY
+                   MOVE 6 TO LINHA
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ESPERA NEXT RECORD
+                               NOT AT END
+                                   DISPLAY PAGINA
+                                   HIGHLIGHT AT 2006
+                                   DISPLAY ESPERA-COD
+                                   HIGHLIGHT LINE LINHA COL 3
+                                   DISPLAY ESPERA-LIVRO-COD
+                                   HIGHLIGHT LINE LINHA COL 11
+                                   DISPLAY ESPERA-CLIENTE-COD
+                                   HIGHLIGHT LINE LINHA COL 19
+                                   DISPLAY DATA-ESPERA
+                                   HIGHLIGHT LINE LINHA COL 27
+                                   ADD 1 TO LINHA
+                                   IF LINHA = 19 THEN
+                                       MOVE 6 TO LINHA
+                                       DISPLAY
+                            "Prima ENTER para mostrar a proxima pagina."
+                                       HIGHLIGHT AT 2011
+                                       ACCEPT OMITTED AT 2053
+                                       ADD 1 TO PAGINA
+                                       PERFORM VARYING CONTADOR FROM 6
+                                       BY 1 UNTIL CONTADOR > 18
+           DISPLAY "|       |                                      " &
+           "                                         |"
+           LINE CONTADOR FOREGROUND-COLOR 3
+                                       END-PERFORM
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+                   DISPLAY "-----" HIGHLIGHT
+                   FOREGROUND-COLOR 3 LINE LINHA COL 3
+                   DISPLAY "-----------------------------------------" &
+                   "-----------------------------------------" &
+                   " Fim da Lista" HIGHLIGHT
+                   FOREGROUND-COLOR 3 LINE LINHA COL 11
+                   DISPLAY "Prima ENTER para continuar.               "
+                   HIGHLIGHT AT 2011
+                   ACCEPT OMITTED AT 2038
+           END-START.
+
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+       MENU-EXPORTAR.
+           PERFORM UNTIL SAIR = "S"
+               PERFORM BASE
+               DISPLAY "Menu Exportar" HIGHLIGHT AT 0217
+               DISPLAY "     Exportar:     "
+               FOREGROUND-COLOR 3 HIGHLIGHT AT 0545
+               DISPLAY "o-----------------------o"
+               FOREGROUND-COLOR 3 AT 0642
+               DISPLAY "Tudo -------------- 1" HIGHLIGHT AT 0744
+               DISPLAY "Alugueres --------- 2" HIGHLIGHT AT 0844
+               DISPLAY "Formato CSV ------- 3" HIGHLIGHT AT 0944
+               DISPLAY "Estatisticas ------ 4" HIGHLIGHT AT 1044
+               DISPLAY "Menu Inicial ------ 9" HIGHLIGHT AT 1244
+               DISPLAY "[ ]"                   HIGHLIGHT AT 1453
+               MOVE "S" TO REPETIR-MENU
+               PERFORM UNTIL REPETIR-MENU = "N"
+                   ACCEPT ESCOLHA AT 1454 AUTO
+                   EVALUATE ESCOLHA
+                       WHEN 1 PERFORM EXPORTAR-TUDO
+                       WHEN 2 PERFORM EXPORTAR-ALUGUERES
+                       WHEN 3 PERFORM EXPORTAR-CSV
+                       WHEN 4 PERFORM EXPORTAR-ESTATISTICAS
+                       WHEN 9
+                           MOVE "S" TO SAIR
+                           MOVE "N" TO REPETIR-MENU
+                       WHEN OTHER
+                           DISPLAY "Escolha invalida!" AT 1646
+                           FOREGROUND-COLOR 4 HIGHLIGHT
+                           MOVE "S" TO REPETIR-MENU
+                   END-EVALUATE
+               END-PERFORM
+           END-PERFORM.
+           MOVE "N" TO SAIR.
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       EXPORTAR-TUDO.
            PERFORM BASE.
            DISPLAY "Exportar Tudo" HIGHLIGHT AT 0217.
+           PERFORM EXPORTAR-TUDO-DADOS.
+
+           DISPLAY "Prima ENTER para continuar.         "
+           HIGHLIGHT AT 0403.
+           ACCEPT OMITTED AT 0430.
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       EXPORTAR-TUDO-DADOS.
            OPEN OUTPUT IND-TODOS.
       *********
            MOVE 6 TO LINHA.
@@ -3084,7 +4341,6 @@
            START FIC-CLIENTES KEY > CLIENTE-COD
                INVALID KEY
                    DISPLAY "Ficheiro de clientes vazio!"
-                   HIGHLIGHT LINE LINHA COL 3
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -3111,10 +4367,8 @@
                            END-READ
                        END-PERFORM
                        DISPLAY "Clientes exportados com sucesso!"
-                       HIGHLIGHT LINE LINHA COL 3
                    ELSE
-                       DISPLAY "Erro ao exportar clientes!" HIGHLIGHT
-                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                       DISPLAY "Erro ao exportar clientes!"
                    END-IF
            END-START.
       *********
@@ -3123,7 +4377,6 @@
            START FIC-LIVROS KEY > LIVRO-COD
                INVALID KEY
                   DISPLAY "Ficheiro de livros vazio!"
-                   HIGHLIGHT LINE LINHA COL 3
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -3145,10 +4398,8 @@
                            END-READ
                        END-PERFORM
                        DISPLAY "Livros exportados com sucesso!"
-                       HIGHLIGHT LINE LINHA COL 3
                    ELSE
-                       DISPLAY "Erro ao exportar livros!" HIGHLIGHT
-                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                       DISPLAY "Erro ao exportar livros!"
                    END-IF
            END-START.
       *********
@@ -3157,7 +4408,6 @@
            START FIC-TEMAS KEY > TEMA-COD
                INVALID KEY
                    DISPLAY "Ficheiro de temas vazio!"
-                   HIGHLIGHT LINE LINHA COL 3
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -3171,10 +4421,8 @@
                            END-READ
                        END-PERFORM
                        DISPLAY "Temas exportados com sucesso!"
-                       HIGHLIGHT LINE LINHA COL 3
                    ELSE
-                       DISPLAY "Erro ao exportar temas!" HIGHLIGHT
-                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                       DISPLAY "Erro ao exportar temas!"
                    END-IF
            END-START.
       *********
@@ -3183,7 +4431,6 @@
            START FIC-AUTORES KEY > AUTOR-COD
                INVALID KEY
                    DISPLAY "Ficheiro de autores vazio!"
-                   HIGHLIGHT LINE LINHA COL 3
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -3197,10 +4444,8 @@
                            END-READ
                        END-PERFORM
                        DISPLAY "Autores exportados com sucesso!"
-                       HIGHLIGHT LINE LINHA COL 3
                    ELSE
-                       DISPLAY "Erro ao exportar autores!" HIGHLIGHT
-                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                       DISPLAY "Erro ao exportar autores!"
                    END-IF
            END-START.
       *********
@@ -3209,7 +4454,6 @@
            START FIC-ALUGUERES KEY > ALUGUER-COD
                INVALID KEY
                    DISPLAY "Ficheiro de alugueres vazio!"
-                   HIGHLIGHT LINE LINHA COL 3
                NOT INVALID KEY
                    IF FS <> "05" AND FS <> "23" THEN
                        PERFORM UNTIL FS = "10"
@@ -3249,18 +4493,12 @@
                            END-READ
                        END-PERFORM
                        DISPLAY "Alugueres exportados com sucesso!"
-                       HIGHLIGHT LINE LINHA COL 3
                    ELSE
-                       DISPLAY "Erro ao exportar alugueres!" HIGHLIGHT
-                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                       DISPLAY "Erro ao exportar alugueres!"
                    END-IF
            END-START.
 
            CLOSE IND-TODOS.
-           DISPLAY "Prima ENTER para continuar.         "
-           HIGHLIGHT AT 0403.
-           ACCEPT OMITTED AT 0430.
-           MOVE "N" TO REPETIR-MENU.
       ******************************************************************
        EXPORTAR-ALUGUERES.
            PERFORM BASE.
@@ -3323,5 +4561,373 @@
            HIGHLIGHT AT 0403.
            ACCEPT OMITTED AT 0430.
            MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       CSV-CITAR-CAMPO.
+           MOVE FUNCTION TRIM(CSV-CAMPO-ORIGEM) TO CSV-CAMPO-ORIGEM.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CSV-CAMPO-ORIGEM))
+           TO CSV-LEN-ORIGEM.
+
+           MOVE SPACES TO CSV-CAMPO-CITADO.
+           MOVE 1 TO CSV-POS-CITADO.
+           MOVE '"' TO CSV-CAMPO-CITADO(CSV-POS-CITADO:1).
+           ADD 1 TO CSV-POS-CITADO.
+
+           PERFORM VARYING CSV-POS-ORIGEM FROM 1 BY 1
+           UNTIL CSV-POS-ORIGEM > CSV-LEN-ORIGEM
+               IF CSV-CAMPO-ORIGEM(CSV-POS-ORIGEM:1) = '"' THEN
+                   MOVE '"' TO CSV-CAMPO-CITADO(CSV-POS-CITADO:1)
+                   ADD 1 TO CSV-POS-CITADO
+               END-IF
+               MOVE CSV-CAMPO-ORIGEM(CSV-POS-ORIGEM:1) TO
+               CSV-CAMPO-CITADO(CSV-POS-CITADO:1)
+               ADD 1 TO CSV-POS-CITADO
+           END-PERFORM.
+
+           MOVE '"' TO CSV-CAMPO-CITADO(CSV-POS-CITADO:1).
+      ******************************************************************
+       EXPORTAR-CSV.
+           PERFORM BASE.
+           DISPLAY "Exportar CSV" HIGHLIGHT AT 0217.
+           OPEN OUTPUT IND-CSV.
+           MOVE 6 TO LINHA.
+      *********
+           MOVE "Tipo,Codigo,NIF,Nome,DataAdmissao,Email" TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO CLIENTE-COD.
+           START FIC-CLIENTES KEY > CLIENTE-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro de clientes vazio!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-CLIENTES NEXT RECORD
+                               NOT AT END
+                                   MOVE FUNCTION CONCATENATE(
+                                   "CLIENTE," CLIENTE-COD "," NIF ",")
+                                   TO LINHA-CSV
+                                   MOVE NOME TO CSV-CAMPO-ORIGEM
+                                   PERFORM CSV-CITAR-CAMPO
+                                   MOVE FUNCTION CONCATENATE(
+                                   FUNCTION TRIM(LINHA-CSV)
+                                   FUNCTION TRIM(CSV-CAMPO-CITADO)
+                                   ",") TO LINHA-CSV
+                                   MOVE FUNCTION CONCATENATE(
+                                   FUNCTION TRIM(LINHA-CSV)
+                                   ANO-ADMISSAO "-" MES-ADMISSAO "-"
+                                   DIA-ADMISSAO ",") TO LINHA-CSV
+                                   MOVE EMAIL TO CSV-CAMPO-ORIGEM
+                                   PERFORM CSV-CITAR-CAMPO
+                                   MOVE FUNCTION CONCATENATE(
+                                   FUNCTION TRIM(LINHA-CSV)
+                                   FUNCTION TRIM(CSV-CAMPO-CITADO))
+                                   TO LINHA-CSV
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "Clientes exportados com sucesso!"
+                       HIGHLIGHT LINE LINHA COL 3
+                   ELSE
+                       DISPLAY "Erro ao exportar clientes!" HIGHLIGHT
+                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                   END-IF
+           END-START.
+      *********
+           ADD 1 TO LINHA.
+           MOVE "Tipo,Codigo,CodigoTema,CodigoAutor,Titulo" TO
+           LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO LIVRO-COD.
+           START FIC-LIVROS KEY > LIVRO-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro de livros vazio!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-LIVROS NEXT RECORD
+                               NOT AT END
+                                   MOVE FUNCTION CONCATENATE(
+                                   "LIVRO," LIVRO-COD ","
+                                   LIVRO-TEMA-COD "," LIVRO-AUTOR-COD
+                                   ",") TO LINHA-CSV
+                                   MOVE TITULO TO CSV-CAMPO-ORIGEM
+                                   PERFORM CSV-CITAR-CAMPO
+                                   MOVE FUNCTION CONCATENATE(
+                                   FUNCTION TRIM(LINHA-CSV)
+                                   FUNCTION TRIM(CSV-CAMPO-CITADO))
+                                   TO LINHA-CSV
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "Livros exportados com sucesso!"
+                       HIGHLIGHT LINE LINHA COL 3
+                   ELSE
+                       DISPLAY "Erro ao exportar livros!" HIGHLIGHT
+                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                   END-IF
+           END-START.
+      *********
+           ADD 1 TO LINHA.
+           MOVE "Tipo,Codigo,Tema" TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO TEMA-COD.
+           START FIC-TEMAS KEY > TEMA-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro de temas vazio!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-TEMAS NEXT RECORD
+                               NOT AT END
+                                   MOVE FUNCTION CONCATENATE(
+                                   "TEMA," TEMA-COD ",")
+                                   TO LINHA-CSV
+                                   MOVE TEMA TO CSV-CAMPO-ORIGEM
+                                   PERFORM CSV-CITAR-CAMPO
+                                   MOVE FUNCTION CONCATENATE(
+                                   FUNCTION TRIM(LINHA-CSV)
+                                   FUNCTION TRIM(CSV-CAMPO-CITADO))
+                                   TO LINHA-CSV
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "Temas exportados com sucesso!"
+                       HIGHLIGHT LINE LINHA COL 3
+                   ELSE
+                       DISPLAY "Erro ao exportar temas!" HIGHLIGHT
+                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                   END-IF
+           END-START.
+      *********
+           ADD 1 TO LINHA.
+           MOVE "Tipo,Codigo,Autor" TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO AUTOR-COD.
+           START FIC-AUTORES KEY > AUTOR-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro de autores vazio!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-AUTORES NEXT RECORD
+                               NOT AT END
+                                   MOVE FUNCTION CONCATENATE(
+                                   "AUTOR," AUTOR-COD ",")
+                                   TO LINHA-CSV
+                                   MOVE AUTOR TO CSV-CAMPO-ORIGEM
+                                   PERFORM CSV-CITAR-CAMPO
+                                   MOVE FUNCTION CONCATENATE(
+                                   FUNCTION TRIM(LINHA-CSV)
+                                   FUNCTION TRIM(CSV-CAMPO-CITADO))
+                                   TO LINHA-CSV
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "Autores exportados com sucesso!"
+                       HIGHLIGHT LINE LINHA COL 3
+                   ELSE
+                       DISPLAY "Erro ao exportar autores!" HIGHLIGHT
+                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                   END-IF
+           END-START.
+      *********
+           ADD 1 TO LINHA.
+           MOVE FUNCTION CONCATENATE(
+           "Tipo,Codigo,CodigoCliente,CodigoLivro,DataAluguer,",
+           "DataEntrega,Situacao") TO LINHA-CSV.
+           WRITE REGISTO-CSV.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   DISPLAY "Ficheiro de alugueres vazio!"
+                   HIGHLIGHT LINE LINHA COL 3
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   MOVE FUNCTION CONCATENATE(
+                                   "ALUGUER," ALUGUER-COD ","
+                                   ALUGUER-CLIENTE-COD ","
+                                   ALUGUER-LIVRO-COD ","
+                                   ANO-ALUGUER "-" MES-ALUGUER "-"
+                                   DIA-ALUGUER ",")
+                                   TO LINHA-CSV
+                                   IF SITUACAO = "A" THEN
+                                       MOVE FUNCTION CONCATENATE(
+                                       FUNCTION TRIM(LINHA-CSV)
+                                       ",A") TO LINHA-CSV
+                                   ELSE
+                                       MOVE FUNCTION CONCATENATE(
+                                       FUNCTION TRIM(LINHA-CSV)
+                                       ANO-ENTREGA "-" MES-ENTREGA
+                                       "-" DIA-ENTREGA "," SITUACAO)
+                                       TO LINHA-CSV
+                                   END-IF
+                                   WRITE REGISTO-CSV
+                           END-READ
+                       END-PERFORM
+                       DISPLAY "Alugueres exportados com sucesso!"
+                       HIGHLIGHT LINE LINHA COL 3
+                   ELSE
+                       DISPLAY "Erro ao exportar alugueres!" HIGHLIGHT
+                       FOREGROUND-COLOR 4 LINE LINHA COL 3
+                   END-IF
+           END-START.
+
+           CLOSE IND-CSV.
+           DISPLAY "Prima ENTER para continuar.         "
+           HIGHLIGHT AT 0403.
+           ACCEPT OMITTED AT 0430.
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       EXPORTAR-ESTATISTICAS.
+           PERFORM BASE.
+           DISPLAY "Estatisticas" HIGHLIGHT AT 0217.
+
+           PERFORM CALCULAR-ESTATISTICAS.
+
+           DISPLAY "Livros Mais Alugados:"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 0503.
+           MOVE 6 TO LINHA.
+           IF NUM-TABELA-LIVROS = 0 THEN
+               DISPLAY "Nao ha alugueres registados!"
+               HIGHLIGHT LINE LINHA COL 3
+           ELSE
+               PERFORM LISTAR-TOP-LIVROS
+           END-IF.
+
+           MOVE 13 TO LINHA.
+           DISPLAY "Clientes Mais Ativos:"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 1203.
+           IF NUM-TABELA-CLIENTES = 0 THEN
+               DISPLAY "Nao ha alugueres registados!"
+               HIGHLIGHT LINE LINHA COL 3
+           ELSE
+               PERFORM LISTAR-TOP-CLIENTES
+           END-IF.
+
+           DISPLAY "Prima ENTER para continuar.         "
+           HIGHLIGHT AT 0403.
+           ACCEPT OMITTED AT 0430.
+           MOVE "N" TO REPETIR-MENU.
+      ******************************************************************
+       CALCULAR-ESTATISTICAS.
+           MOVE 0 TO NUM-TABELA-LIVROS.
+           MOVE 0 TO NUM-TABELA-CLIENTES.
+           MOVE 0 TO ALUGUER-COD.
+           START FIC-ALUGUERES KEY > ALUGUER-COD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS <> "05" AND FS <> "23" THEN
+                       PERFORM UNTIL FS = "10"
+                           READ FIC-ALUGUERES NEXT RECORD
+                               NOT AT END
+                                   PERFORM ACTUALIZAR-TABELA-LIVRO
+                                   PERFORM ACTUALIZAR-TABELA-CLIENTE
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-START.
+      ******************************************************************
+       ACTUALIZAR-TABELA-LIVRO.
+           MOVE "N" TO ENCONTRADO.
+           PERFORM VARYING SUB-LIVRO FROM 1 BY 1
+           UNTIL SUB-LIVRO > NUM-TABELA-LIVROS OR ENCONTRADO = "S"
+               IF TL-LIVRO-COD(SUB-LIVRO) = ALUGUER-LIVRO-COD THEN
+                   ADD 1 TO TL-CONTADOR(SUB-LIVRO)
+                   MOVE "S" TO ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF ENCONTRADO = "N" AND NUM-TABELA-LIVROS < 200 THEN
+               ADD 1 TO NUM-TABELA-LIVROS
+               MOVE ALUGUER-LIVRO-COD TO TL-LIVRO-COD(NUM-TABELA-LIVROS)
+               MOVE 1 TO TL-CONTADOR(NUM-TABELA-LIVROS)
+           END-IF.
+      ******************************************************************
+       ACTUALIZAR-TABELA-CLIENTE.
+           MOVE "N" TO ENCONTRADO.
+           PERFORM VARYING SUB-CLIENTE FROM 1 BY 1
+           UNTIL SUB-CLIENTE > NUM-TABELA-CLIENTES OR ENCONTRADO = "S"
+               IF TC-CLIENTE-COD(SUB-CLIENTE) = ALUGUER-CLIENTE-COD
+               THEN
+                   ADD 1 TO TC-CONTADOR(SUB-CLIENTE)
+                   MOVE "S" TO ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF ENCONTRADO = "N" AND NUM-TABELA-CLIENTES < 200 THEN
+               ADD 1 TO NUM-TABELA-CLIENTES
+               MOVE ALUGUER-CLIENTE-COD
+               TO TC-CLIENTE-COD(NUM-TABELA-CLIENTES)
+               MOVE 1 TO TC-CONTADOR(NUM-TABELA-CLIENTES)
+           END-IF.
+      ******************************************************************
+       LISTAR-TOP-LIVROS.
+           MOVE 1 TO TOP-N.
+           PERFORM UNTIL TOP-N > 5 OR TOP-N > NUM-TABELA-LIVROS
+               MOVE 0 TO CONTADOR-MAX
+               MOVE 0 TO SUB-MAX
+               PERFORM VARYING SUB-LIVRO FROM 1 BY 1
+               UNTIL SUB-LIVRO > NUM-TABELA-LIVROS
+                   IF TL-CONTADOR(SUB-LIVRO) > CONTADOR-MAX THEN
+                       MOVE TL-CONTADOR(SUB-LIVRO) TO CONTADOR-MAX
+                       MOVE SUB-LIVRO TO SUB-MAX
+                   END-IF
+               END-PERFORM
+
+               MOVE TL-LIVRO-COD(SUB-MAX) TO LIVRO-COD
+               READ FIC-LIVROS
+                   INVALID KEY
+                       MOVE SPACES TO TITULO
+               END-READ
+
+               DISPLAY LIVRO-COD HIGHLIGHT LINE LINHA COL 3
+               DISPLAY TITULO HIGHLIGHT LINE LINHA COL 11
+               DISPLAY CONTADOR-MAX HIGHLIGHT LINE LINHA COL 43
+               ADD 1 TO LINHA
+               MOVE 0 TO TL-CONTADOR(SUB-MAX)
+               ADD 1 TO TOP-N
+           END-PERFORM.
+      ******************************************************************
+       LISTAR-TOP-CLIENTES.
+           MOVE 1 TO TOP-N.
+           PERFORM UNTIL TOP-N > 5 OR TOP-N > NUM-TABELA-CLIENTES
+               MOVE 0 TO CONTADOR-MAX
+               MOVE 0 TO SUB-MAX
+               PERFORM VARYING SUB-CLIENTE FROM 1 BY 1
+               UNTIL SUB-CLIENTE > NUM-TABELA-CLIENTES
+                   IF TC-CONTADOR(SUB-CLIENTE) > CONTADOR-MAX THEN
+                       MOVE TC-CONTADOR(SUB-CLIENTE) TO CONTADOR-MAX
+                       MOVE SUB-CLIENTE TO SUB-MAX
+                   END-IF
+               END-PERFORM
+
+               MOVE TC-CLIENTE-COD(SUB-MAX) TO CLIENTE-COD
+               READ FIC-CLIENTES
+                   INVALID KEY
+                       MOVE SPACES TO NOME
+               END-READ
+
+               DISPLAY CLIENTE-COD HIGHLIGHT LINE LINHA COL 3
+               DISPLAY NOME HIGHLIGHT LINE LINHA COL 11
+               DISPLAY CONTADOR-MAX HIGHLIGHT LINE LINHA COL 43
+               ADD 1 TO LINHA
+               MOVE 0 TO TC-CONTADOR(SUB-MAX)
+               ADD 1 TO TOP-N
+           END-PERFORM.
+      ******************************************************************
+       REGISTAR-AUDITORIA.
+           OPEN EXTEND FIC-AUDITORIA.
+           MOVE FUNCTION CONCATENATE(
+           ANO-SISTEMA "-" MES-SISTEMA "-" DIA-SISTEMA " | "
+           FUNCTION TRIM(AUDITORIA-OPERACAO) " | "
+           FUNCTION TRIM(AUDITORIA-FICHEIRO) " | Cod: "
+           AUDITORIA-CHAVE) TO LINHA-AUDITORIA.
+           WRITE REGISTO-AUDITORIA.
+           CLOSE FIC-AUDITORIA.
       ******************************************************************
        END PROGRAM TAREFAFINAL.
